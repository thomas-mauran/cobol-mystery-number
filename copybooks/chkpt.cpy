@@ -0,0 +1,15 @@
+      *> Record layout for CHECKPOINT-FILE: the in-flight state of the
+      *> current game, rewritten after every guess so a dropped session
+      *> can resume instead of reseeding from scratch.
+       01 CHECKPOINT-RECORD.
+           05 CP-PLAYER-ID               PIC X(8).
+           05 CP-MYSTERY-NUMBER          PIC 9(3).
+           05 CP-NUMBER-OF-ROUNDS        PIC 9(3).
+           05 CP-MIN-RANGE               PIC 9(3).
+           05 CP-MAX-RANGE               PIC 9(3).
+           05 CP-MAX-ATTEMPTS            PIC 9(3).
+           05 CP-GAMES-TO-PLAY           PIC 9(3).
+           05 CP-GAMES-PLAYED            PIC 9(3).
+           05 CP-TOTAL-ROUNDS            PIC 9(5).
+           05 CP-BEST-ROUNDS             PIC 9(3).
+           05 CP-ROUND-IN-PROGRESS       PIC X(1).
