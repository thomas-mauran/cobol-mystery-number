@@ -0,0 +1,4 @@
+      *> Record layout for GUESS-INPUT-FILE: one scripted guess per line,
+      *> read instead of ACCEPT when the run is started in BATCH mode.
+       01 GUESS-INPUT-RECORD.
+           05 GI-RAW-ENTRY               PIC X(4).
