@@ -0,0 +1,5 @@
+      *> Record layout for PLAYER-MASTER-FILE, keyed by PLAYER-ID.
+       01 PLAYER-MASTER-RECORD.
+           05 PM-PLAYER-ID              PIC X(8).
+           05 PM-PLAYER-NAME            PIC X(20).
+           05 PM-ACTIVE-FLAG            PIC X(1).
