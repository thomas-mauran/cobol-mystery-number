@@ -0,0 +1,17 @@
+      *> Record layout for GAME-HISTORY-FILE.
+      *> One record per finished game (GH-RECORD-TYPE = 'G') plus one
+      *> summary record per run (GH-RECORD-TYPE = 'S'), keyed uniquely
+      *> by player/date/time/sequence so a player can appear many times.
+       01 GAME-HISTORY-RECORD.
+           05 GH-KEY.
+               10 GH-PLAYER-ID          PIC X(8).
+               10 GH-RUN-DATE           PIC 9(8).
+               10 GH-RUN-TIME           PIC 9(8).
+               10 GH-SEQUENCE-NO        PIC 9(5).
+           05 GH-RECORD-TYPE            PIC X(1).
+           05 GH-MYSTERY-NUMBER         PIC 9(3).
+           05 GH-NUMBER-OF-ROUNDS       PIC 9(3).
+           05 GH-RESULT-CODE            PIC X(1).
+           05 GH-GAMES-PLAYED           PIC 9(3).
+           05 GH-AVERAGE-ROUNDS         PIC 9(3)V9(2).
+           05 GH-BEST-ROUNDS            PIC 9(3).
