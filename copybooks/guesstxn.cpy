@@ -0,0 +1,11 @@
+      *> Record layout for GUESS-TRANSACTION-FILE: one row per guess
+      *> (including rejected entries), giving a full per-session audit
+      *> trail instead of only ever showing the last guess on screen.
+       01 GUESS-TRANSACTION-RECORD.
+           05 GT-PLAYER-ID               PIC X(8).
+           05 GT-RUN-DATE                PIC 9(8).
+           05 GT-RUN-TIME                PIC 9(8).
+           05 GT-ROUND-NUMBER            PIC 9(3).
+           05 GT-RAW-ENTRY               PIC X(4).
+           05 GT-GUESS-VALUE             PIC 9(3).
+           05 GT-VERDICT                 PIC X(7).
