@@ -0,0 +1,8 @@
+      *> Record layout for the GAME-PARM control file: run-time knobs
+      *> that used to be hardcoded (guess range, attempt cap) so
+      *> different teams can run harder variants without a recompile.
+       01 GAME-PARM-RECORD.
+           05 GP-MIN-RANGE               PIC 9(3).
+           05 GP-MAX-RANGE               PIC 9(3).
+           05 GP-MAX-ATTEMPTS            PIC 9(3).
+           05 GP-GAMES-TO-PLAY           PIC 9(3).
