@@ -2,46 +2,570 @@
        PROGRAM-ID. GUESS-THE-NUMBER.
        AUTHOR. Thomas Mauran.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAME-HISTORY-FILE ASSIGN TO "GAMEHIST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GH-KEY
+               FILE STATUS IS WS-HISTORY-STATUS.
+
+           SELECT PLAYER-MASTER-FILE ASSIGN TO "PLAYERM.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-PLAYER-ID
+               FILE STATUS IS WS-PLAYER-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT GAME-PARM-FILE ASSIGN TO "GAMEPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT GUESS-TRANSACTION-FILE ASSIGN TO "GUESSTXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT GUESS-INPUT-FILE ASSIGN TO "GUESSIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-FILE-STATUS.
+
+           SELECT GAME-REPORT-FILE ASSIGN TO "GAMERPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GAME-HISTORY-FILE.
+       COPY "gamehist.cpy".
+
+       FD  PLAYER-MASTER-FILE.
+       COPY "playerm.cpy".
+
+       FD  CHECKPOINT-FILE.
+       COPY "chkpt.cpy".
+
+       FD  GAME-PARM-FILE.
+       COPY "gameparm.cpy".
+
+       FD  GUESS-TRANSACTION-FILE.
+       COPY "guesstxn.cpy".
+
+       FD  GUESS-INPUT-FILE.
+       COPY "guessin.cpy".
+
+       FD  GAME-REPORT-FILE.
+       01 REPORT-LINE PIC X(70).
+
        WORKING-STORAGE SECTION.
        01 USER-DATA.
-           02 USER-NUMBER PIC 9(2).
-  
-       01 MYSTERY-NUMBER PIC 9(2).
+           02 PLAYER-ID PIC X(8).
+           02 USER-NUMBER PIC 9(3).
+
+       01 MYSTERY-NUMBER PIC 9(3).
        01 SEED PIC 9(8) VALUE 0.
        01 GAME-END PIC 9(1) value 0.
        01 NUMBER-OF-ROUNDS PIC 9(3) value 1.
 
+       01 WS-PARM-STATUS PIC X(2) VALUE SPACES.
+       01 WS-MIN-RANGE PIC 9(3) VALUE 1.
+       01 WS-MAX-RANGE PIC 9(3) VALUE 100.
+       01 WS-MAX-ATTEMPTS PIC 9(3) VALUE 10.
+       01 WS-MIN-RANGE-DISPLAY PIC ZZ9.
+       01 WS-MAX-RANGE-DISPLAY PIC ZZ9.
+       01 WS-RANGE-SPAN PIC 9(5) VALUE 100.
+
+       01 WS-GAMES-TO-PLAY PIC 9(3) VALUE 1.
+       01 WS-GAMES-PLAYED PIC 9(3) VALUE 0.
+       01 WS-TOTAL-ROUNDS PIC 9(5) VALUE 0.
+       01 WS-BEST-ROUNDS PIC 9(3) VALUE 0.
+       01 WS-AVERAGE-ROUNDS PIC 9(3)V9(2) VALUE 0.
+
+       01 WS-TXN-STATUS PIC X(2) VALUE SPACES.
+       01 WS-GUESS-VERDICT PIC X(7) VALUE SPACES.
+
+       01 WS-HISTORY-STATUS PIC X(2) VALUE SPACES.
+       01 WS-PLAYER-STATUS PIC X(2) VALUE SPACES.
+       01 WS-CHECKPOINT-STATUS PIC X(2) VALUE SPACES.
+       01 WS-RESUMED PIC X(1) VALUE "N".
+       01 WS-ROUND-IN-PROGRESS PIC X(1) VALUE "N".
+       01 WS-HISTORY-SEQ PIC 9(5) VALUE 1.
+       01 WS-RESULT-CODE PIC X(1) VALUE "W".
+       01 WS-CURRENT-DATE-TIME.
+           02 WS-CURRENT-DATE PIC 9(8).
+           02 WS-CURRENT-TIME PIC 9(8).
+
+       01 WS-USER-INPUT PIC X(4) VALUE SPACES.
+       01 WS-INPUT-VALID PIC X(1) VALUE "N".
+       01 WS-CANDIDATE-NUMBER PIC S9(5) VALUE 0.
+
+       01 WS-RUN-MODE PIC X(6) VALUE "ONLINE".
+       01 WS-BATCH-EOF PIC X(1) VALUE "N".
+       01 WS-INPUT-FILE-STATUS PIC X(2) VALUE SPACES.
+       01 WS-REPORT-STATUS PIC X(2) VALUE SPACES.
+       01 WS-EMIT-LINE PIC X(70) VALUE SPACES.
+
        PROCEDURE DIVISION.
-          *> Attributing a random value to MYSTERY-NUMBER
-           MOVE function current-date(9:8) TO SEED.
-           MOVE FUNCTION NUMVAL (SEED)  to MYSTERY-NUMBER.
-           DISPLAY " ".
-           DISPLAY " ".
-           DISPLAY " ".
-           DISPLAY "Hello, the goal of this game is pretty easy there is a mystery number between 1 and 100 ! You must find it fast.".
-           DISPLAY "Your number : "
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE.
+           PERFORM OPEN-GAME-HISTORY-FILE.
+           PERFORM OPEN-PLAYER-MASTER-FILE.
+           PERFORM OPEN-GUESS-TRANSACTION-FILE.
+           IF WS-RUN-MODE = "BATCH"
+               PERFORM OPEN-BATCH-FILES
+           END-IF.
+           PERFORM READ-GAME-PARM.
+           PERFORM CHECK-FOR-CHECKPOINT.
+           PERFORM EMIT-BLANK-LINES.
+           IF WS-RESUMED = "Y"
+               STRING "Welcome back, " PLAYER-ID DELIMITED BY SIZE
+                   INTO WS-EMIT-LINE
+               PERFORM EMIT-LINE
+               IF WS-ROUND-IN-PROGRESS = "Y"
+                   STRING "Resuming your game at round "
+                       NUMBER-OF-ROUNDS "." DELIMITED BY SIZE
+                       INTO WS-EMIT-LINE
+                   PERFORM EMIT-LINE
+               ELSE
+                   MOVE "Starting the next game of your session."
+                       TO WS-EMIT-LINE
+                   PERFORM EMIT-LINE
+                   PERFORM START-NEW-GAME
+               END-IF
+           ELSE
+               PERFORM CAPTURE-PLAYER-ID
+               PERFORM START-NEW-GAME
+           END-IF.
+           MOVE "Your number : " TO WS-EMIT-LINE.
+           PERFORM EMIT-LINE.
 
-           ACCEPT USER-NUMBER.
+           PERFORM GET-VALID-USER-NUMBER.
+           IF WS-BATCH-EOF = "Y"
+               PERFORM HANDLE-BATCH-EOF-LOSS
+           END-IF.
 
            MAIN-PROCEDURE.
-               perform GAME-LOOP until GAME-END = 1
+               PERFORM GAME-LOOP UNTIL GAME-END = 1.
+               PERFORM RECORD-GAME-STATS.
+               PERFORM UNTIL WS-GAMES-PLAYED >= WS-GAMES-TO-PLAY
+                       OR WS-BATCH-EOF = "Y"
+                   PERFORM START-NEW-GAME
+                   MOVE "Your number : " TO WS-EMIT-LINE
+                   PERFORM EMIT-LINE
+                   PERFORM GET-VALID-USER-NUMBER
+                   IF WS-BATCH-EOF = "Y"
+                       PERFORM HANDLE-BATCH-EOF-LOSS
+                   ELSE
+                       PERFORM GAME-LOOP UNTIL GAME-END = 1
+                   END-IF
+                   PERFORM RECORD-GAME-STATS
+               END-PERFORM.
+               PERFORM WRITE-SESSION-SUMMARY.
+               CLOSE GAME-HISTORY-FILE
+               CLOSE PLAYER-MASTER-FILE
+               CLOSE GUESS-TRANSACTION-FILE
+               IF WS-RUN-MODE = "BATCH"
+                   CLOSE GUESS-INPUT-FILE
+                   CLOSE GAME-REPORT-FILE
+               END-IF
                STOP RUN.
 
+           *> Resets per-game state and shows the banner/seeds a fresh
+           *> mystery number for the next game in a multi-game session.
+           START-NEW-GAME.
+               MOVE 0 TO GAME-END.
+               MOVE 1 TO NUMBER-OF-ROUNDS.
+               MOVE WS-MIN-RANGE TO WS-MIN-RANGE-DISPLAY.
+               MOVE WS-MAX-RANGE TO WS-MAX-RANGE-DISPLAY.
+               MOVE "Hello, the goal of this game is pretty easy,"
+                   TO WS-EMIT-LINE.
+               PERFORM EMIT-LINE.
+               STRING "there is a mystery number between "
+                   WS-MIN-RANGE-DISPLAY " and " WS-MAX-RANGE-DISPLAY "!"
+                   DELIMITED BY SIZE INTO WS-EMIT-LINE.
+               PERFORM EMIT-LINE.
+               MOVE "You must find it fast." TO WS-EMIT-LINE.
+               PERFORM EMIT-LINE.
+               PERFORM SEED-MYSTERY-NUMBER.
+
+           *> Folds the game that just ended into the running session
+           *> totals used for the GH-RECORD-TYPE = 'S' summary record,
+           *> then (if more games remain) checkpoints those totals right
+           *> away so a drop between games doesn't lose them - the next
+           *> WRITE-CHECKPOINT inside GAME-LOOP wouldn't fire until the
+           *> next game's first round is processed.
+           RECORD-GAME-STATS.
+               ADD 1 TO WS-GAMES-PLAYED.
+               ADD NUMBER-OF-ROUNDS TO WS-TOTAL-ROUNDS.
+               IF WS-RESULT-CODE = "W"
+                   AND (WS-BEST-ROUNDS = 0
+                       OR NUMBER-OF-ROUNDS < WS-BEST-ROUNDS)
+                   MOVE NUMBER-OF-ROUNDS TO WS-BEST-ROUNDS
+               END-IF.
+               IF WS-GAMES-PLAYED < WS-GAMES-TO-PLAY
+                   AND WS-BATCH-EOF NOT = "Y"
+                   MOVE "N" TO WS-ROUND-IN-PROGRESS
+                   PERFORM WRITE-CHECKPOINT
+               END-IF.
+
            *> Main function to execute in a loop
            GAME-LOOP.
                IF MYSTERY-NUMBER = USER-NUMBER
-                   DISPLAY "Congratulations, you won in ", NUMBER-OF-ROUNDS, " rounds!"
+                   MOVE "CORRECT" TO WS-GUESS-VERDICT
+                   PERFORM WRITE-GUESS-TRANSACTION
+                   STRING "Congratulations, you won in "
+                       NUMBER-OF-ROUNDS " rounds!" DELIMITED BY SIZE
+                       INTO WS-EMIT-LINE
+                   PERFORM EMIT-LINE
+                   MOVE "W" TO WS-RESULT-CODE
                    MOVE 1 to GAME-END
-               ELSE 
+                   PERFORM WRITE-GAME-HISTORY-RECORD
+                   PERFORM CLEAR-CHECKPOINT
+               ELSE
                    IF MYSTERY-NUMBER > USER-NUMBER
-                      DISPLAY "The mystery number is bigger."
+                      MOVE "HIGHER" TO WS-GUESS-VERDICT
+                      MOVE "The mystery number is bigger."
+                          TO WS-EMIT-LINE
                    else
-                       DISPLAY "The mystery number is smaller."               
+                       MOVE "LOWER" TO WS-GUESS-VERDICT
+                       MOVE "The mystery number is smaller."
+                           TO WS-EMIT-LINE
+                   END-IF
+                   PERFORM EMIT-LINE
+                   PERFORM WRITE-GUESS-TRANSACTION
+                   IF WS-MAX-ATTEMPTS NOT = 0
+                       AND NUMBER-OF-ROUNDS >= WS-MAX-ATTEMPTS
+                       STRING "Out of attempts! The mystery number was "
+                           MYSTERY-NUMBER "." DELIMITED BY SIZE
+                           INTO WS-EMIT-LINE
+                       PERFORM EMIT-LINE
+                       MOVE "L" TO WS-RESULT-CODE
+                       MOVE 1 TO GAME-END
+                       PERFORM WRITE-GAME-HISTORY-RECORD
+                       PERFORM CLEAR-CHECKPOINT
+                   ELSE
+                       ADD 1 TO NUMBER-OF-ROUNDS
+                       MOVE "Y" TO WS-ROUND-IN-PROGRESS
+                       PERFORM WRITE-CHECKPOINT
+                       MOVE "Your number : " TO WS-EMIT-LINE
+                       PERFORM EMIT-LINE
+                       PERFORM GET-VALID-USER-NUMBER
+                       IF WS-BATCH-EOF = "Y"
+                           PERFORM HANDLE-BATCH-EOF-LOSS
+                       END-IF
                    END-IF
-                   DISPLAY "Your number : "
-                   ACCEPT USER-NUMBER
                END-IF.
-               ADD 1 TO NUMBER-OF-ROUNDS.       
-       END PROGRAM GUESS-THE-NUMBER.
 
+           *> Opens the history file, creating it on first run.
+           OPEN-GAME-HISTORY-FILE.
+               OPEN I-O GAME-HISTORY-FILE.
+               IF WS-HISTORY-STATUS = "35"
+                   OPEN OUTPUT GAME-HISTORY-FILE
+                   CLOSE GAME-HISTORY-FILE
+                   OPEN I-O GAME-HISTORY-FILE
+               END-IF.
+
+           *> Opens the player master file, creating it on first run.
+           OPEN-PLAYER-MASTER-FILE.
+               OPEN I-O PLAYER-MASTER-FILE.
+               IF WS-PLAYER-STATUS = "35"
+                   OPEN OUTPUT PLAYER-MASTER-FILE
+                   CLOSE PLAYER-MASTER-FILE
+                   OPEN I-O PLAYER-MASTER-FILE
+               END-IF.
+
+           *> Opens the guess audit trail, creating it on first run and
+           *> appending to it on every later run.
+           OPEN-GUESS-TRANSACTION-FILE.
+               OPEN EXTEND GUESS-TRANSACTION-FILE.
+               IF WS-TXN-STATUS = "35"
+                   OPEN OUTPUT GUESS-TRANSACTION-FILE
+               END-IF.
+
+           *> Reads USER-NUMBER as raw text and validates it before it
+           *> ever reaches the numeric comparison, re-prompting (and
+           *> logging the rejected entry) on anything non-numeric or
+           *> outside WS-MIN-RANGE/WS-MAX-RANGE, instead of letting a
+           *> keyboard typo abend the run.
+           GET-VALID-USER-NUMBER.
+               MOVE "N" TO WS-INPUT-VALID.
+               PERFORM UNTIL WS-INPUT-VALID = "Y" OR WS-BATCH-EOF = "Y"
+                   PERFORM GET-NEXT-RAW-INPUT
+                   IF WS-BATCH-EOF NOT = "Y"
+                       IF FUNCTION TEST-NUMVAL(WS-USER-INPUT) = 0
+                           MOVE FUNCTION NUMVAL(WS-USER-INPUT)
+                               TO WS-CANDIDATE-NUMBER
+                           IF WS-CANDIDATE-NUMBER >= WS-MIN-RANGE
+                               AND WS-CANDIDATE-NUMBER <= WS-MAX-RANGE
+                               MOVE WS-CANDIDATE-NUMBER TO USER-NUMBER
+                               MOVE "Y" TO WS-INPUT-VALID
+                           ELSE
+                               MOVE "INVALID" TO WS-GUESS-VERDICT
+                               PERFORM WRITE-GUESS-TRANSACTION
+                               DISPLAY "Rejected entry (out of range): "
+                                   WS-USER-INPUT
+                               DISPLAY "Your number : "
+                           END-IF
+                       ELSE
+                           MOVE "INVALID" TO WS-GUESS-VERDICT
+                           PERFORM WRITE-GUESS-TRANSACTION
+                           DISPLAY "Rejected entry (not numeric): "
+                               WS-USER-INPUT
+                           DISPLAY "Your number : "
+                       END-IF
+                   END-IF
+               END-PERFORM.
+
+           *> Supplies the next raw guess text either from the keyboard
+           *> (interactive) or from GUESS-INPUT-FILE (batch mode), so
+           *> GET-VALID-USER-NUMBER validates either source through the
+           *> same code path. Batch exhaustion is signalled through
+           *> WS-BATCH-EOF rather than looping forever or abending.
+           GET-NEXT-RAW-INPUT.
+               IF WS-RUN-MODE = "BATCH"
+                   READ GUESS-INPUT-FILE
+                       AT END
+                           MOVE "Y" TO WS-BATCH-EOF
+                       NOT AT END
+                           MOVE GI-RAW-ENTRY TO WS-USER-INPUT
+                   END-READ
+               ELSE
+                   ACCEPT WS-USER-INPUT
+               END-IF.
+
+           *> Treats a batch guess file that runs out before the mystery
+           *> number is found as an ordinary loss, reusing the same
+           *> history/checkpoint handling as the max-attempts loss path.
+           *> NUMBER-OF-ROUNDS was already advanced by GAME-LOOP (or
+           *> primed to 1 by START-NEW-GAME) in anticipation of the
+           *> guess that GET-NEXT-RAW-INPUT just failed to supply, so it
+           *> is backed off by one to reflect the guesses actually read.
+           HANDLE-BATCH-EOF-LOSS.
+               SUBTRACT 1 FROM NUMBER-OF-ROUNDS.
+               STRING "Out of guesses! The mystery number was "
+                   MYSTERY-NUMBER "." DELIMITED BY SIZE
+                   INTO WS-EMIT-LINE
+               PERFORM EMIT-LINE.
+               MOVE "L" TO WS-RESULT-CODE.
+               MOVE 1 TO GAME-END.
+               PERFORM WRITE-GAME-HISTORY-RECORD.
+               PERFORM CLEAR-CHECKPOINT.
+
+           *> Opens the batch guess-input file and its matching report
+           *> output file; selected by the JCL-PARM-style COMMAND-LINE
+           *> value captured into WS-RUN-MODE at startup. Fails
+           *> gracefully (as a synthetic batch end-of-file) instead of
+           *> abending on the first READ/WRITE if either file could not
+           *> be opened as expected.
+           OPEN-BATCH-FILES.
+               OPEN INPUT GUESS-INPUT-FILE.
+               IF WS-INPUT-FILE-STATUS NOT = "00"
+                   DISPLAY "GUESS-INPUT-FILE not available, status "
+                       WS-INPUT-FILE-STATUS
+                   MOVE "Y" TO WS-BATCH-EOF
+               END-IF.
+               OPEN OUTPUT GAME-REPORT-FILE.
+               IF WS-REPORT-STATUS NOT = "00"
+                   DISPLAY "GAME-REPORT-FILE could not be opened, "
+                       "status " WS-REPORT-STATUS
+                   MOVE "Y" TO WS-BATCH-EOF
+               END-IF.
+
+           *> Routes a message to the screen in interactive mode or to
+           *> GAME-REPORT-FILE in batch mode, so the same core round
+           *> messages work either way.
+           EMIT-LINE.
+               IF WS-RUN-MODE = "BATCH"
+                   MOVE WS-EMIT-LINE TO REPORT-LINE
+                   WRITE REPORT-LINE
+               ELSE
+                   DISPLAY WS-EMIT-LINE
+               END-IF.
+
+           *> Reproduces the original three blank lines shown before the
+           *> banner, without writing blank noise into a batch report.
+           EMIT-BLANK-LINES.
+               IF WS-RUN-MODE NOT = "BATCH"
+                   DISPLAY " "
+                   DISPLAY " "
+                   DISPLAY " "
+               END-IF.
+
+           *> Reads the min/max guess range and max attempt cap from
+           *> GAME-PARM-FILE so harder variants can be run for other
+           *> teams without touching this program. Missing file keeps
+           *> the original 1-100/10-attempt defaults set up above.
+           READ-GAME-PARM.
+               OPEN INPUT GAME-PARM-FILE.
+               IF WS-PARM-STATUS = "00"
+                   READ GAME-PARM-FILE
+                       NOT AT END
+                           MOVE GP-MIN-RANGE     TO WS-MIN-RANGE
+                           MOVE GP-MAX-RANGE     TO WS-MAX-RANGE
+                           MOVE GP-MAX-ATTEMPTS  TO WS-MAX-ATTEMPTS
+                           MOVE GP-GAMES-TO-PLAY TO WS-GAMES-TO-PLAY
+                   END-READ
+                   CLOSE GAME-PARM-FILE
+               ELSE
+                   CLOSE GAME-PARM-FILE
+               END-IF.
+               COMPUTE WS-RANGE-SPAN = WS-MAX-RANGE - WS-MIN-RANGE + 1.
+               IF WS-GAMES-TO-PLAY = 0
+                   MOVE 1 TO WS-GAMES-TO-PLAY
+               END-IF.
+
+           *> Attributes a random value to MYSTERY-NUMBER within
+           *> WS-MIN-RANGE/WS-MAX-RANGE.
+           SEED-MYSTERY-NUMBER.
+               MOVE FUNCTION CURRENT-DATE(9:8) TO SEED.
+               COMPUTE MYSTERY-NUMBER =
+                   WS-MIN-RANGE + FUNCTION MOD(SEED, WS-RANGE-SPAN).
+
+           *> Prompts for PLAYER-ID and looks it up on PLAYER-MASTER-FILE,
+           *> registering the id as a new player on first sighting so a
+           *> shared terminal can still attribute every run to someone.
+           *> Batch runs have no terminal to prompt, so they are always
+           *> attributed to a fixed BATCHRUN id instead of blocking on
+           *> an ACCEPT that would never be answered.
+           CAPTURE-PLAYER-ID.
+               IF WS-RUN-MODE = "BATCH"
+                   MOVE "BATCHRUN" TO PLAYER-ID
+               ELSE
+                   DISPLAY "Player ID : "
+                   ACCEPT PLAYER-ID
+               END-IF.
+               MOVE PLAYER-ID TO PM-PLAYER-ID.
+               READ PLAYER-MASTER-FILE
+                   INVALID KEY
+                       MOVE SPACES TO PM-PLAYER-NAME
+                       MOVE "Y" TO PM-ACTIVE-FLAG
+                       WRITE PLAYER-MASTER-RECORD
+                       DISPLAY "New player registered: " PLAYER-ID
+               END-READ.
+
+           *> Looks for a checkpoint left by a previously dropped session
+           *> and, if found, restores PLAYER-ID and the session totals
+           *> from it. CP-ROUND-IN-PROGRESS tells the caller whether
+           *> that also means resuming MYSTERY-NUMBER/NUMBER-OF-ROUNDS
+           *> mid-game ("Y") or just picking the session back up
+           *> between games with a fresh game to start ("N").
+           CHECK-FOR-CHECKPOINT.
+               MOVE "N" TO WS-RESUMED.
+               MOVE "N" TO WS-ROUND-IN-PROGRESS.
+               OPEN INPUT CHECKPOINT-FILE.
+               IF WS-CHECKPOINT-STATUS = "00"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE "N" TO WS-RESUMED
+                       NOT AT END
+                           MOVE CP-PLAYER-ID        TO PLAYER-ID
+                           MOVE CP-MYSTERY-NUMBER   TO MYSTERY-NUMBER
+                           MOVE CP-NUMBER-OF-ROUNDS TO NUMBER-OF-ROUNDS
+                           MOVE CP-MIN-RANGE        TO WS-MIN-RANGE
+                           MOVE CP-MAX-RANGE        TO WS-MAX-RANGE
+                           MOVE CP-MAX-ATTEMPTS     TO WS-MAX-ATTEMPTS
+                           MOVE CP-GAMES-TO-PLAY    TO WS-GAMES-TO-PLAY
+                           MOVE CP-GAMES-PLAYED     TO WS-GAMES-PLAYED
+                           MOVE CP-TOTAL-ROUNDS     TO WS-TOTAL-ROUNDS
+                           MOVE CP-BEST-ROUNDS      TO WS-BEST-ROUNDS
+                           MOVE CP-ROUND-IN-PROGRESS
+                               TO WS-ROUND-IN-PROGRESS
+                           MOVE "Y"                 TO WS-RESUMED
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               ELSE
+                   CLOSE CHECKPOINT-FILE
+               END-IF.
+
+           *> Rewrites the checkpoint with the current game/session
+           *> state.
+           WRITE-CHECKPOINT.
+               MOVE PLAYER-ID        TO CP-PLAYER-ID.
+               MOVE MYSTERY-NUMBER   TO CP-MYSTERY-NUMBER.
+               MOVE NUMBER-OF-ROUNDS TO CP-NUMBER-OF-ROUNDS.
+               MOVE WS-MIN-RANGE     TO CP-MIN-RANGE.
+               MOVE WS-MAX-RANGE     TO CP-MAX-RANGE.
+               MOVE WS-MAX-ATTEMPTS  TO CP-MAX-ATTEMPTS.
+               MOVE WS-ROUND-IN-PROGRESS TO CP-ROUND-IN-PROGRESS.
+               MOVE WS-GAMES-TO-PLAY TO CP-GAMES-TO-PLAY.
+               MOVE WS-GAMES-PLAYED  TO CP-GAMES-PLAYED.
+               MOVE WS-TOTAL-ROUNDS  TO CP-TOTAL-ROUNDS.
+               MOVE WS-BEST-ROUNDS   TO CP-BEST-ROUNDS.
+               OPEN OUTPUT CHECKPOINT-FILE.
+               WRITE CHECKPOINT-RECORD.
+               CLOSE CHECKPOINT-FILE.
+
+           *> Empties the checkpoint once a game finishes normally.
+           CLEAR-CHECKPOINT.
+               OPEN OUTPUT CHECKPOINT-FILE.
+               CLOSE CHECKPOINT-FILE.
+
+           *> Appends one audit record for the guess (or rejected entry)
+           *> that was just processed.
+           WRITE-GUESS-TRANSACTION.
+               ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+               ACCEPT WS-CURRENT-TIME FROM TIME.
+               MOVE PLAYER-ID        TO GT-PLAYER-ID.
+               MOVE WS-CURRENT-DATE  TO GT-RUN-DATE.
+               MOVE WS-CURRENT-TIME  TO GT-RUN-TIME.
+               MOVE NUMBER-OF-ROUNDS TO GT-ROUND-NUMBER.
+               MOVE WS-USER-INPUT    TO GT-RAW-ENTRY.
+               IF WS-GUESS-VERDICT = "INVALID"
+                   MOVE 0 TO GT-GUESS-VALUE
+               ELSE
+                   MOVE USER-NUMBER TO GT-GUESS-VALUE
+               END-IF.
+               MOVE WS-GUESS-VERDICT TO GT-VERDICT.
+               WRITE GUESS-TRANSACTION-RECORD.
+
+           *> Appends one record for the game that just ended.
+           WRITE-GAME-HISTORY-RECORD.
+               ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+               ACCEPT WS-CURRENT-TIME FROM TIME.
+               MOVE PLAYER-ID          TO GH-PLAYER-ID.
+               MOVE WS-CURRENT-DATE    TO GH-RUN-DATE.
+               MOVE WS-CURRENT-TIME    TO GH-RUN-TIME.
+               MOVE WS-HISTORY-SEQ     TO GH-SEQUENCE-NO.
+               MOVE "G"                TO GH-RECORD-TYPE.
+               MOVE MYSTERY-NUMBER     TO GH-MYSTERY-NUMBER.
+               MOVE NUMBER-OF-ROUNDS   TO GH-NUMBER-OF-ROUNDS.
+               MOVE WS-RESULT-CODE     TO GH-RESULT-CODE.
+               MOVE 0                  TO GH-GAMES-PLAYED.
+               MOVE 0                  TO GH-AVERAGE-ROUNDS.
+               MOVE 0                  TO GH-BEST-ROUNDS.
+               WRITE GAME-HISTORY-RECORD
+                   INVALID KEY
+                       DISPLAY "GAME-HISTORY-FILE duplicate key, "
+                           "record not written: " GH-KEY
+               END-WRITE.
+               ADD 1 TO WS-HISTORY-SEQ.
+
+           *> Appends one GH-RECORD-TYPE = 'S' record summarizing every
+           *> game played in this run, once the whole session ends.
+           WRITE-SESSION-SUMMARY.
+               IF WS-GAMES-PLAYED > 0
+                   COMPUTE WS-AVERAGE-ROUNDS
+                       = WS-TOTAL-ROUNDS / WS-GAMES-PLAYED
+                   ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+                   ACCEPT WS-CURRENT-TIME FROM TIME
+                   MOVE PLAYER-ID         TO GH-PLAYER-ID
+                   MOVE WS-CURRENT-DATE   TO GH-RUN-DATE
+                   MOVE WS-CURRENT-TIME   TO GH-RUN-TIME
+                   MOVE WS-HISTORY-SEQ    TO GH-SEQUENCE-NO
+                   MOVE "S"               TO GH-RECORD-TYPE
+                   MOVE 0                 TO GH-MYSTERY-NUMBER
+                   MOVE 0                 TO GH-NUMBER-OF-ROUNDS
+                   MOVE SPACE             TO GH-RESULT-CODE
+                   MOVE WS-GAMES-PLAYED   TO GH-GAMES-PLAYED
+                   MOVE WS-AVERAGE-ROUNDS TO GH-AVERAGE-ROUNDS
+                   MOVE WS-BEST-ROUNDS    TO GH-BEST-ROUNDS
+                   WRITE GAME-HISTORY-RECORD
+                       INVALID KEY
+                           DISPLAY "GAME-HISTORY-FILE duplicate key, "
+                               "summary record not written: " GH-KEY
+                   END-WRITE
+                   ADD 1 TO WS-HISTORY-SEQ
+               END-IF.
+       END PROGRAM GUESS-THE-NUMBER.
