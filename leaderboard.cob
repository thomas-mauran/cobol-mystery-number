@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEADERBOARD-REPORT.
+       AUTHOR. Thomas Mauran.
+
+      *> Batch report: ranks every winning game on GAME-HISTORY-FILE by
+      *> fewest NUMBER-OF-ROUNDS, ties broken by earliest run date/time.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAME-HISTORY-FILE ASSIGN TO "GAMEHIST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GH-KEY
+               FILE STATUS IS WS-HISTORY-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "LBSORT.TMP".
+
+           SELECT LEADERBOARD-REPORT-FILE ASSIGN TO "LEADERBOARD.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GAME-HISTORY-FILE.
+       COPY "gamehist.cpy".
+
+       SD  SORT-WORK-FILE.
+       01 SORT-WORK-RECORD.
+           05 SW-ROUNDS                 PIC 9(3).
+           05 SW-RUN-DATE                PIC 9(8).
+           05 SW-RUN-TIME                PIC 9(8).
+           05 SW-PLAYER-ID                PIC X(8).
+
+       FD  LEADERBOARD-REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-HISTORY-STATUS PIC X(2) VALUE SPACES.
+       01 WS-EOF PIC X(1) VALUE "N".
+       01 WS-RANK PIC 9(3) VALUE 0.
+       01 WS-RANK-DISPLAY PIC ZZ9.
+       01 WS-ROUNDS-DISPLAY PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN OUTPUT LEADERBOARD-REPORT-FILE.
+           PERFORM WRITE-REPORT-HEADER.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-ROUNDS SW-RUN-DATE SW-RUN-TIME
+               INPUT PROCEDURE IS SELECT-WINNING-GAMES
+               OUTPUT PROCEDURE IS PRINT-LEADERBOARD-LINES.
+           CLOSE LEADERBOARD-REPORT-FILE.
+           STOP RUN.
+
+           *> Feeds the sort with one record per winning game. Skips
+           *> straight to CLOSE if GAME-HISTORY-FILE doesn't exist yet
+           *> (e.g. no game has ever finished), instead of reading a
+           *> file that never opened.
+           SELECT-WINNING-GAMES.
+               OPEN INPUT GAME-HISTORY-FILE.
+               MOVE "N" TO WS-EOF.
+               IF WS-HISTORY-STATUS NOT = "00"
+                   MOVE "Y" TO WS-EOF
+               END-IF.
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ GAME-HISTORY-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           IF GH-RECORD-TYPE = "G"
+                               AND GH-RESULT-CODE = "W"
+                               MOVE GH-NUMBER-OF-ROUNDS TO SW-ROUNDS
+                               MOVE GH-RUN-DATE         TO SW-RUN-DATE
+                               MOVE GH-RUN-TIME         TO SW-RUN-TIME
+                               MOVE GH-PLAYER-ID        TO SW-PLAYER-ID
+                               RELEASE SORT-WORK-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM.
+               IF WS-HISTORY-STATUS = "00"
+                   CLOSE GAME-HISTORY-FILE
+               END-IF.
+
+           *> Writes the sorted records out as ranked leaderboard lines.
+           PRINT-LEADERBOARD-LINES.
+               MOVE "N" TO WS-EOF.
+               PERFORM UNTIL WS-EOF = "Y"
+                   RETURN SORT-WORK-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           ADD 1 TO WS-RANK
+                           PERFORM WRITE-LEADERBOARD-LINE
+                   END-RETURN
+               END-PERFORM.
+
+           WRITE-REPORT-HEADER.
+               MOVE "RANK  PLAYER-ID  ROUNDS  RUN-DATE  RUN-TIME"
+                   TO REPORT-LINE
+               WRITE REPORT-LINE.
+
+           WRITE-LEADERBOARD-LINE.
+               MOVE WS-RANK TO WS-RANK-DISPLAY.
+               MOVE SW-ROUNDS TO WS-ROUNDS-DISPLAY.
+               STRING WS-RANK-DISPLAY   DELIMITED BY SIZE
+                      "     "           DELIMITED BY SIZE
+                      SW-PLAYER-ID      DELIMITED BY SIZE
+                      "  "              DELIMITED BY SIZE
+                      WS-ROUNDS-DISPLAY DELIMITED BY SIZE
+                      "     "           DELIMITED BY SIZE
+                      SW-RUN-DATE       DELIMITED BY SIZE
+                      "  "              DELIMITED BY SIZE
+                      SW-RUN-TIME       DELIMITED BY SIZE
+                   INTO REPORT-LINE.
+               WRITE REPORT-LINE.
+       END PROGRAM LEADERBOARD-REPORT.
